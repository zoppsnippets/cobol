@@ -21,3 +21,113 @@
 002000 DATA DIVISION.
 002100 WORKING-STORAGE SECTION.
 002200
+002210************************************************************
+002220*            STANDARD ABEND TRAP (req 024)
+002230*    Registered by register-abend-trap below - captures the
+002240*    abend/condition code and writes a consistent diagnostic
+002250*    DISPLAY block via the ABEND-TRAP-HANDLER nested subprogram
+002260*    at the bottom of this member before the program goes down.
+002270************************************************************
+002280
+002290 01  ABEND-PROGRAM-ID     PIC X(8) VALUE '${1:mprb05}'
+002295                          IS GLOBAL.
+002300
+002310 COPY ABENDTRP.
+002320
+002600
+002700************************************************************
+002800*            ${2:comments of the program}
+002900************************************************************
+003000
+003100*    ${4:working storage for this program}
+003200
+003300 PROCEDURE DIVISION.
+003400*****************************************************
+003500 MAIN-RTN.
+003600
+003700     perform register-abend-trap
+003800        thru end-register-abend-trap.
+003900
+004000*    ${5:main processing for this program}
+004100
+004200     goback.
+004300
+004400************************************************************
+004500*            REGISTER-ABEND-TRAP
+004600************************************************************
+004700
+004800 register-abend-trap.
+004900     set ABEND-HANDLER-PTR to entry 'ABEND-TRAP-HANDLER'.
+005000     call 'CEEHDLR' using ABEND-HANDLER-PTR
+005100        ABEND-HANDLER-TOKEN ABEND-HANDLER-FC.
+005200     if SEVERITY of ABEND-HANDLER-FC not = zero
+005300        display '${1:mprb05}: unable to register abend trap, '
+005400           'msg ' MSG-NO of ABEND-HANDLER-FC upon console
+005500     end-if.
+005600 end-register-abend-trap.
+005700     exit.
+005800
+005900************************************************************
+006000*            ABEND-TRAP-HANDLER
+006100*    LE condition-handler subprogram, invoked automatically by
+006200*    Language Environment (not performed from MAIN-RTN) whenever
+006300*    an unhandled condition - including an abend - is about to
+006400*    take the program down. Displays a standard diagnostic block
+006500*    and percolates, i.e. lets the original abend proceed after
+006600*    the diagnostic has been written.
+006700************************************************************
+006800
+006900 IDENTIFICATION DIVISION.
+007000 PROGRAM-ID. ABEND-TRAP-HANDLER IS COMMON.
+007100 DATA DIVISION.
+007200 WORKING-STORAGE SECTION.
+007300 01  WS-ABEND-DATE         PIC 9(8).
+007400 01  WS-ABEND-TIME         PIC 9(8).
+007500 LINKAGE SECTION.
+007600 01  LS-CONDITION-TOKEN.
+007700     02 CONDITION-TOKEN-VALUE.
+007800     COPY CEEIGZCT.
+007900      03 CASE-1-CONDITION-ID.
+008000         04 SEVERITY PIC S9(4) BINARY.
+008100         04 MSG-NO PIC S9(4) BINARY.
+008200      03 CASE-2-CONDITION-ID
+008300         REDEFINES CASE-1-CONDITION-ID.
+008400         04 CLASS-CODE PIC S9(4) BINARY.
+008500         04 CAUSE-CODE PIC S9(4) BINARY.
+008600      03 CASE-SEV-CTL PIC X.
+008700      03 FACILITY-ID PIC XXX.
+008800     02 I-S-INFO PIC S9(9) BINARY.
+008900 01  LS-RESULT-CODE        PIC S9(9) BINARY.
+009000 01  LS-NEW-CONDITION-TOKEN PIC X(12).
+009100 PROCEDURE DIVISION USING LS-CONDITION-TOKEN LS-RESULT-CODE
+009200        LS-NEW-CONDITION-TOKEN.
+009300 HANDLER-MAIN.
+009400     accept WS-ABEND-DATE from date yyyymmdd.
+009500     accept WS-ABEND-TIME from time.
+009600     display '****************************************'
+009700        upon console.
+009800     display '* ABEND TRAP - PROGRAM: ' ABEND-PROGRAM-ID
+009900        upon console.
+010000     display '* DATE: ' WS-ABEND-DATE ' TIME: ' WS-ABEND-TIME
+010100        upon console.
+010200     display '* CONDITION SEVERITY: '
+010210        SEVERITY of LS-CONDITION-TOKEN upon console.
+010400     display '* CONDITION MSG NO:   '
+010410        MSG-NO of LS-CONDITION-TOKEN upon console.
+010600     display '* FACILITY:           '
+010610        FACILITY-ID of LS-CONDITION-TOKEN upon console.
+010800     display '****************************************'
+010900        upon console.
+011000*    Per the LE user-written condition handler RESULT-CODE table,
+011000*    0 means resume execution at the point of interruption, not
+011000*    percolate - using 0 here would tell LE to resume past the
+011000*    abend instead of letting it proceed, defeating this trap's
+011000*    purpose. 8 is percolate: let the condition continue to the
+011000*    next handler/default action after this diagnostic has been
+011000*    written. Confirm against the target LE release's Programming
+011000*    Guide before go-live; a generated program can still override
+011000*    to resume/promote per its own recovery needs.
+011300     move 8 to LS-RESULT-CODE.
+011400     goback.
+011500 END PROGRAM ABEND-TRAP-HANDLER.
+011600 END PROGRAM '${1:mprb05}'.

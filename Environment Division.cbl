@@ -6,4 +6,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ${3:FILEN} ASSIGN TO ${4:DDNAME}
-       ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ${5:WS-FILEN-STATUS}.
+      *    Uncomment instead of the SELECT above for a VSAM key-sequenced file -
+      *    SELECT ${3:FILEN} ASSIGN TO ${4:DDNAME}
+      *        ORGANIZATION IS INDEXED
+      *        ACCESS MODE IS DYNAMIC
+      *        RECORD KEY IS ${6:primary-key}
+      *        ALTERNATE RECORD KEY IS ${7:alternate-key} WITH DUPLICATES
+      *        FILE STATUS IS ${5:WS-FILEN-STATUS}.
+      *    Uncomment instead of the SELECT above for a VSAM relative file -
+      *    SELECT ${3:FILEN} ASSIGN TO ${4:DDNAME}
+      *        ORGANIZATION IS RELATIVE
+      *        ACCESS MODE IS DYNAMIC
+      *        RELATIVE KEY IS ${8:relative-key}
+      *        FILE STATUS IS ${5:WS-FILEN-STATUS}.
+      *-----------------------------------------------------------------
+      * The FILE STATUS field named above must be declared in the
+      * program's WORKING-STORAGE SECTION, e.g.:
+      *
+      *    01  ${5:WS-FILEN-STATUS}            PIC X(02).
+      *
+      * and checked after every OPEN/READ/WRITE/CLOSE against the usual
+      * '00' success / '10' at-end / '23' not-found / '9x' VSAM codes.
+      *-----------------------------------------------------------------

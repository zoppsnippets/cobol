@@ -0,0 +1,193 @@
+000100 CBL  SOURCE XREF
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. 'mprb05r'.
+000400************************************************************
+000500*
+000600*  End-of-day summary report for mprb05.
+000700*  Reads the STATS-FILE written by mprb05's write-statistics
+000710*  paragraph across every BMP run in the day (req 005/009) and
+000720*  prints a volume-by-trancode-and-hour summary.
+000800*
+000900*  Program     mprb05r
+001000*  PSB:        none - batch sequential report, no IMS calls
+001100*  Databases:  none
+001200*  Access:     none
+001300*
+001400************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.  IBM-370.
+001900 OBJECT-COMPUTER.  IBM-370.
+001910 INPUT-OUTPUT SECTION.
+001920 FILE-CONTROL.
+001930     SELECT STATS-FILE ASSIGN TO STATSIN
+001940        ORGANIZATION IS SEQUENTIAL
+001950        FILE STATUS IS ws-stats-file-status.
+001955     SELECT REPORT-FILE ASSIGN TO REPTOUT
+001956        ORGANIZATION IS SEQUENTIAL
+001957        FILE STATUS IS ws-report-file-status.
+001960
+002000 DATA DIVISION.
+002010 FILE SECTION.
+002020 FD  STATS-FILE
+002030     RECORDING MODE IS F.
+002040     COPY STATREC.
+002104
+002111 FD  REPORT-FILE
+002112     RECORDING MODE IS F.
+002113 01  REPORT-LINE              PIC X(80).
+002114
+002105 WORKING-STORAGE SECTION.
+002200
+002300************************************************************
+002400*            FILE STATUS / END-OF-FILE SWITCHES
+002500************************************************************
+002600
+002700 77  ws-stats-file-status  pic xx value spaces.
+002800 77  ws-report-file-status pic xx value spaces.
+002900 77  end-of-stats-sw       pic x value 'n'.
+003000     88 end-of-stats              value 'y'.
+003100
+003200************************************************************
+003300*            TRANCODE/HOUR ACCUMULATION TABLE
+003400*    One slot per distinct trancode-and-hour combination seen
+003500*    on the input; volumes are summed into it as the file is
+003600*    read, then the whole table is printed in one pass at the
+003700*    end. Same hand-rolled linear-table idiom as mprb05's own
+003800*    per-trancode counters (req 001).
+003900************************************************************
+004000
+004100 77  vh-entry-count        pic 9(4) binary value 0.
+004200 77  vh-max-entries        pic 9(4) binary value 500.
+004300 77  vh-ix                 pic 9(4) binary value 0.
+004400 77  vh-found-sw           pic x value 'n'.
+004500     88 vh-found                 value 'y'.
+004600 01  vh-table.
+004700     05  vh-entry OCCURS 1 TO 500 TIMES
+004800             DEPENDING ON vh-entry-count
+004900             INDEXED BY vh-ix1.
+005000         10  vh-trancode       pic x(8).
+005100         10  vh-hour           pic x(2).
+005200         10  vh-count          pic 9(9).
+005300
+005400 01  display-line              pic x(80).
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800************************************************************
+005900*            MAIN-RTN
+006000************************************************************
+006100
+006200 MAIN-RTN.
+006300     perform initialise-report
+006400        thru end-initialise-report.
+006500     perform read-stats-loop
+006600        thru end-read-stats-loop
+006700        until end-of-stats.
+006800     perform print-summary
+006900        thru end-print-summary.
+007000     perform finalise-report
+007100        thru end-finalise-report.
+007200     goback.
+007300
+007400************************************************************
+007500*            INITIALISE-REPORT
+007600************************************************************
+007700
+007800 initialise-report.
+007900     display "mprb05r: end-of-day summary report starting".
+008000     open input STATS-FILE.
+008100     if ws-stats-file-status not = '00'
+008200        display "mprb05r: unable to open STATSIN, status "
+008300           ws-stats-file-status upon console
+008400        set end-of-stats to true
+008500     end-if.
+008600     open output REPORT-FILE.
+008700     if ws-report-file-status not = '00'
+008800        display "mprb05r: unable to open REPTOUT, status "
+008900           ws-report-file-status upon console
+009000        set end-of-stats to true
+009100     end-if.
+009200 end-initialise-report.
+009300     exit.
+009400
+009500************************************************************
+009600*            READ-STATS-LOOP
+009700************************************************************
+009800
+009900 read-stats-loop.
+010000     read STATS-FILE
+010100        at end
+010200           set end-of-stats to true
+010300        not at end
+010400           if SR-IS-TRANCODE
+010500              perform accumulate-volume
+010600                 thru end-accumulate-volume
+010700           end-if
+010800     end-read.
+010900 end-read-stats-loop.
+011000     exit.
+011100
+011200************************************************************
+011300*            ACCUMULATE-VOLUME
+011400*    Finds (or adds) the table slot for this trancode/hour and
+011500*    adds this record's count into it.
+011600************************************************************
+011700
+011800 accumulate-volume.
+011900     move 'n' to vh-found-sw.
+012000     perform varying vh-ix from 1 by 1
+012100        until vh-ix > vh-entry-count
+012200        if vh-trancode (vh-ix) = SR-TRANCODE
+012300           and vh-hour (vh-ix) = SR-RUN-HOUR
+012400           move 'y' to vh-found-sw
+012500           add SR-COUNT to vh-count (vh-ix)
+012600        end-if
+012700     end-perform.
+012800     if not vh-found and vh-entry-count < vh-max-entries
+012900        add 1 to vh-entry-count
+013000        move SR-TRANCODE to vh-trancode (vh-entry-count)
+013100        move SR-RUN-HOUR to vh-hour (vh-entry-count)
+013200        move SR-COUNT    to vh-count (vh-entry-count)
+013300     end-if.
+013400 end-accumulate-volume.
+013500     exit.
+013600
+013700************************************************************
+013800*            PRINT-SUMMARY
+013900************************************************************
+014000
+014100 print-summary.
+014200     move spaces to REPORT-LINE.
+014300     string 'MPRB05 END-OF-DAY VOLUME BY TRANCODE AND HOUR'
+014400        delimited by size into REPORT-LINE.
+014500     write REPORT-LINE.
+014600     move spaces to REPORT-LINE.
+014700     string 'TRANCODE  HOUR  COUNT' delimited by size
+014800        into REPORT-LINE.
+014900     write REPORT-LINE.
+015000     perform varying vh-ix from 1 by 1
+015100        until vh-ix > vh-entry-count
+015200        move spaces to REPORT-LINE
+015300        string vh-trancode (vh-ix) delimited by size
+015400           '  ' delimited by size
+015500           vh-hour (vh-ix) delimited by size
+015600           '  ' delimited by size
+015700           vh-count (vh-ix) delimited by size
+015800           into REPORT-LINE
+015900        write REPORT-LINE
+016000     end-perform.
+016100 end-print-summary.
+016200     exit.
+016300
+016400************************************************************
+016500*            FINALISE-REPORT
+016600************************************************************
+016700
+016800 finalise-report.
+016900     close STATS-FILE.
+017000     close REPORT-FILE.
+017100     display "mprb05r: end-of-day summary report complete, "
+017200        vh-entry-count " trancode/hour combinations".
+017300 end-finalise-report.
+017400     exit.

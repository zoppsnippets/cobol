@@ -18,20 +18,49 @@
 001700 SOURCE-COMPUTER.  IBM-370.
 001800*SOURCE-COMPUTER.  IBM-370 with debugging mode.
 001900 OBJECT-COMPUTER.  IBM-370.
+001910 INPUT-OUTPUT SECTION.
+001920 FILE-CONTROL.
+001930     SELECT STATS-FILE ASSIGN TO STATSOUT
+001940        ORGANIZATION IS SEQUENTIAL
+001950        FILE STATUS IS ws-stats-file-status.
+001955     SELECT CTL-TOTAL-FILE ASSIGN TO CTLTOTAL
+001956        ORGANIZATION IS SEQUENTIAL
+001957        FILE STATUS IS ws-ctl-file-status.
+001958     SELECT RUN-STATUS-FILE ASSIGN TO RUNSTAT
+001959        ORGANIZATION IS INDEXED
+001960        ACCESS MODE IS DYNAMIC
+001961        RECORD KEY IS RS-PROGRAM
+001962        FILE STATUS IS ws-run-status-file-status.
+001970
 002000 DATA DIVISION.
-002100 WORKING-STORAGE SECTION.
+002010 FILE SECTION.
+002020 FD  STATS-FILE
+002030     RECORDING MODE IS F.
+002040     COPY STATREC.
+002104
+002111 FD  CTL-TOTAL-FILE
+002112     RECORDING MODE IS F.
+002113 01  CTL-TOTAL-RECORD         PIC 9(9).
+002114
+002115 FD  RUN-STATUS-FILE.
+002116     COPY RUNSTAT.
+002117
+002105 WORKING-STORAGE SECTION.
 002200
 002300************************************************************
 002400*            IMS DECLARATIONS
 002500************************************************************
 002600
 002700 77  QC                   PIC X(2) VALUE 'QC'.
+002710 77  GE-STATUS            PIC X(2) VALUE 'GE'.
 002800 77  GU-FUNC              PIC X(4) VALUE 'GU  '.
 002900 77  ISRT                 PIC X(4) VALUE 'ISRT'.
 003000 77  ROLL-FUNC            PIC X(4) VALUE 'ROLL'.
 003100 77  dli-gur              pic x(4) value 'GUR'.
 003200 77  dli-gn               pic x(4) value 'GN'.
 003300 77  dli-inqy             pic x(4) value 'INQY'.
+003310 77  chkp-func            pic x(4) value 'CHKP'.
+003320 77  xrst-func            pic x(4) value 'XRST'.
 003400
 003500 77  end-of-transactions-qq  pic x value 'n'.
 003600     88 no-more-transactions       value 'y'.
@@ -46,163 +75,769 @@
 004100 77  delay-msec           PIC 9(9) binary.
 004200 77  display-delay-msec   PIC 9(9).
 004300 77  seed                 pic s9(9) binary value 0.
-004400
-004500*01  delay-feedback       pic x(8).
-004600*    copy CEEIGZCT.
-004700*
-004800*01  random-feedback       pic x(8).
-004900*    copy CEEIGZCT.
-005000 01 FC1.
-005100     02 CONDITION-TOKEN-VALUE.
-005200     COPY CEEIGZCT.
-005300       03 CASE-1-CONDITION-ID.
-005400          04 SEVERITY PIC S9(4) BINARY.
-005500          04 MSG-NO PIC S9(4) BINARY.
-005600       03 CASE-2-CONDITION-ID
-005700          REDEFINES CASE-1-CONDITION-ID.
-005800          04 CLASS-CODE PIC S9(4) BINARY.
-005900          04 CAUSE-CODE PIC S9(4) BINARY.
-006000       03 CASE-SEV-CTL PIC X.
-006100       03 FACILITY-ID PIC XXX.
-006200      02 I-S-INFO PIC S9(9) BINARY.
-006300 01 FC2.
-006400      02 CONDITION-TOKEN-VALUE.
-006500      COPY CEEIGZCT.
-006600       03 CASE-1-CONDITION-ID.
-006700          04 SEVERITY PIC S9(4) BINARY.
-006800          04 MSG-NO PIC S9(4) BINARY.
-006900       03 CASE-2-CONDITION-ID
-007000          REDEFINES CASE-1-CONDITION-ID.
-007100          04 CLASS-CODE PIC S9(4) BINARY.
-007200          04 CAUSE-CODE PIC S9(4) BINARY.
-007300       03 CASE-SEV-CTL PIC X.
-007400       03 FACILITY-ID PIC XXX.
-007500     02 I-S-INFO PIC S9(9) BINARY.
-007600
+004310
+004320************************************************************
+004330*            RUNTIME OPTIONS (from startup PARM)
+004340************************************************************
+004350*    PARM-DATA is a comma-separated KEYWORD=VALUE list, e.g.
+004360*    'DELAY=Y,DMIN=00010,DMAX=00250'.  A keyword that is absent
+004370*    keeps its working-storage default below, so a blank PARM
+004380*    reproduces today's zero-delay, full-speed behaviour.
+004390 01  ws-parm-tokens.
+004393     02  ws-parm-token    pic x(20) occurs 6 times.
+004396 77  ws-parm-idx          pic 9(4) binary value 1.
+004400 77  ws-parm-key          pic x(10).
+004410 77  ws-parm-val          pic x(10).
+004450
+004460 77  delay-switch         pic x value 'N'.
+004470     88 delay-enabled            value 'Y'.
+004480 77  delay-min-msec       pic 9(5) value 0.
+004490 77  delay-max-msec       pic 9(5) value 0.
+004500 77  delay-range-msec     pic 9(5) value 0.
+004505 77  tran-threshold       pic 9(5) value 1000.
+004506 77  transport-mode-sw    pic x value 'I'.
+004507     88 transport-is-ims         value 'I'.
+004508     88 transport-is-mq          value 'M'.
+004509
+004511************************************************************
+004512*            MQSERIES BRIDGE (TRANSPORT=MQ)
+004513************************************************************
+004514     COPY MQBRIDGE.
+004510
+004520************************************************************
+004530*            PER-TRANCODE TRANSACTION COUNTERS
+004540************************************************************
+004541 77  tc-entry-count       pic 9(4) binary value 0.
+004542 77  tc-max-entries       pic 9(4) binary value 50.
+004543 77  tc-idx               pic 9(4) binary value 0.
+004544 77  tc-found-sw          pic x value 'n'.
+004545     88 tc-found                 value 'y'.
+004546 77  tc-display-count     pic zzz,zzz,zz9.
+004547 01  tc-table.
+004548     02  tc-entry occurs 1 to 50 times
+004549           depending on tc-entry-count
+004550           indexed by tc-ix.
+004551         03  tc-code          pic x(8).
+004552         03  tc-count         usage is comp-2.
+004553
+004560************************************************************
+004570*            IMS CHECKPOINT / RESTART (CHKP/XRST)
+004580************************************************************
+004581*    Basic checkpoint: CHKP-ID is the checkpoint identifier
+004582*    IMS logs; restart (XRST) hands the last one taken back to
+004583*    us and repositions the message queue, so the operator can
+004584*    restart the BMP without redriving already-processed input.
+004590 77  chkp-id-num          pic 9(8) value 0.
+004591 01  chkp-id              pic x(8) value spaces.
+004592 77  is-restart-sw        pic x value 'n'.
+004593     88 is-restart               value 'y'.
+004594*    AREA-n length halfwords for the CHKP/XRST calls below - save
+004594*    and restore tran-count, all-tran-count and the per-trancode
+004594*    table across a restart so req001/005/009's counters survive
+004594*    it instead of resetting to their WORKING-STORAGE VALUEs.
+004594 77  chkp-area-len-1      pic s9(4) comp.
+004594 77  chkp-area-len-2      pic s9(4) comp.
+004594 77  chkp-area-len-3      pic s9(4) comp.
+004594 77  chkp-area-len-4      pic s9(4) comp.
+004595************************************************************
+004596*            QUEUE DEPTH CHECK (INQY)
+004597************************************************************
+004598 77  queue-depth-area     pic 9(9) value 0.
+004599
+004601************************************************************
+004602*            END-OF-RUN STATISTICS DATASET
+004603************************************************************
+004604 77  ws-stats-file-status pic xx value spaces.
+004605 77  ws-run-date          pic x(8) value spaces.
+004606 77  ws-run-hour          pic x(4) value spaces.
+004606
+004622************************************************************
+004623*            CONTROL-TOTAL RECONCILIATION
+004624************************************************************
+004627 77  ws-ctl-file-status   pic xx value spaces.
+004628 77  ws-ctl-total         usage is comp-2 value 0.
+004629
+004630************************************************************
+004631*            LIVE RUN-STATUS RECORD (for mprb05i inquiry)
+004632************************************************************
+004633*    Rewritten once per get-transaction loop pass so the
+004634*    companion online inquiry transaction can read current
+004635*    progress. RS-PROGRAM doubles as the record key, so it is
+004636*    primed once at open time and never touched again.
+004637 77  ws-run-status-file-status pic xx value spaces.
+004638
+004607************************************************************
+004608*            GN MULTI-SEGMENT COMPOSITE MESSAGES
+004609************************************************************
+004609*    After the root segment comes back from GU, pull any
+004625*    dependent segments under it with GN until IMS says there
+004626*    are no more - GE is the normal end-of-segments status; any
+004627*    other non-space status is a genuine error and is flagged,
+004628*    not silently treated as a clean end of the composite message.
+004610 77  gn-segment-area      pic x(80) value spaces.
+004611 77  gn-segment-count     pic 9(4) binary value 0.
+004612 77  gn-max-segments      pic 9(4) binary value 20.
+004613 77  gn-done-sw           pic x value 'n'.
+004614     88 gn-done                  value 'y'.
+004613 77  gn-error-sw          pic x value 'n'.
+004614     88 gn-error                 value 'y'.
+004615 01  composite-message.
+004616     02  cm-segment occurs 1 to 20 times
+004617           depending on gn-segment-count
+004618           indexed by cm-ix.
+004619         03  cm-data          pic x(80).
+004620
+004690*01  delay-feedback       pic x(8).
+004700*    copy CEEIGZCT.
+004800*
+004900*01  random-feedback       pic x(8).
+005000*    copy CEEIGZCT.
+005100 01 FC1.
+005200     02 CONDITION-TOKEN-VALUE.
+005300     COPY CEEIGZCT.
+005400       03 CASE-1-CONDITION-ID.
+005500          04 SEVERITY PIC S9(4) BINARY.
+005600          04 MSG-NO PIC S9(4) BINARY.
+005700       03 CASE-2-CONDITION-ID
+005800          REDEFINES CASE-1-CONDITION-ID.
+005900          04 CLASS-CODE PIC S9(4) BINARY.
+006000          04 CAUSE-CODE PIC S9(4) BINARY.
+006100       03 CASE-SEV-CTL PIC X.
+006200       03 FACILITY-ID PIC XXX.
+006300      02 I-S-INFO PIC S9(9) BINARY.
+006400 01 FC2.
+006500      02 CONDITION-TOKEN-VALUE.
+006600      COPY CEEIGZCT.
+006700       03 CASE-1-CONDITION-ID.
+006800          04 SEVERITY PIC S9(4) BINARY.
+006900          04 MSG-NO PIC S9(4) BINARY.
+007000       03 CASE-2-CONDITION-ID
+007100          REDEFINES CASE-1-CONDITION-ID.
+007200          04 CLASS-CODE PIC S9(4) BINARY.
+007300          04 CAUSE-CODE PIC S9(4) BINARY.
+007400       03 CASE-SEV-CTL PIC X.
+007500       03 FACILITY-ID PIC XXX.
+007600     02 I-S-INFO PIC S9(9) BINARY.
 007700
 007800
-007900 01  AIB.
-008000     02 AIBRID             PIC x(8).
-008100     02 AIBRLEN            PIC 9(9) USAGE BINARY.
-008200     02 AIBRSFUNC          PIC x(8).
-008300     02 AIBRSNM1           PIC x(8).
-008400     02 AIBRSNM2           PIC x(8).
-008500     02 AIBRESV1           PIC x(8).
-008600     02 AIBOALEN           PIC 9(9) USAGE BINARY.
-008700     02 AIBOAUSE           PIC 9(9) USAGE BINARY.
-008800     02 AIBRESV2           PIC x(12).
-008900     02 AIBRETRN           PIC 9(9) USAGE BINARY.
-009000     02 AIBREASN           PIC 9(9) USAGE BINARY.
-009100     02 AIBERRXT           PIC 9(9) USAGE BINARY.
-009200     02 AIBRESA1           USAGE POINTER.
-009300     02 AIBRESA2           USAGE POINTER.
-009400     02 AIBRESA3           USAGE POINTER.
-009500     02 AIBRESV4           PIC x(40).
-009600     02 AIBRSAVE     OCCURS 18 TIMES USAGE POINTER.
-009700     02 AIBRTOKN     OCCURS 6 TIMES  USAGE POINTER.
-009800     02 AIBRTOKC           PIC x(16).
-009900     02 AIBRTOKV           PIC x(16).
-010000     02 AIBRTOKA     OCCURS 2 TIMES PIC 9(9) USAGE BINARY.
-010100
-010200* DATA AREA FOR TERMINAL INPUT
-010300 01  INPUT-MESSAGE.
-010400         03  IN-LL        PIC  S9(4) COMP.
-010500         03  IN-ZZ        PIC  S9(4) COMP.
-010600         03  IN-TRANCODE  PIC  X(8).
-010700         03  IN-DATA.
-010800             04  IN-LINE1 PIC  X(80).
-010900
-011000* DATA AREA FOR TERMINAL OUTPUT
-011100 01  OUTPUT-AREA.
-011200     02  OUT-LL       PICTURE S9(3) COMP.
-011300     02  OUT-ZZ       PICTURE S9(3) COMP.
-011400     02  OUT-LINE     PICTURE X(96).
-011500     02  OUT-DATA REDEFINES OUT-LINE.
-011600        04  OUT-TEXT      PIC X(32).
-011700        04  OUT-MSG1      PIC X(32).
-011800        04  OUT-MSG2      PIC X(32).
-011900
-012000*****************************************************
-012100 LINKAGE SECTION.
-012200
-012300 copy iopcb.
-012400
-012500 PROCEDURE DIVISION USING IOPCB.
-012600*****************************************************
-012700 MAIN-RTN.
-012800
-013100     perform initialise-program
-013200        thru end-initialise-program.
-013300
-013400     perform
-013500        get-transaction
-013600        thru end-get-transaction
-013700        with test after
-013800        until no-more-transactions
-013900           or error-on-get.
-014000
-014100     perform finalise-program
-014200        thru end-finalise-program.
-014300
-014400     perform return-to-caller.
+007900
+008000 01  AIB.
+008100     02 AIBRID             PIC x(8).
+008200     02 AIBRLEN            PIC 9(9) USAGE BINARY.
+008300     02 AIBRSFUNC          PIC x(8).
+008400     02 AIBRSNM1           PIC x(8).
+008500     02 AIBRSNM2           PIC x(8).
+008600     02 AIBRESV1           PIC x(8).
+008700     02 AIBOALEN           PIC 9(9) USAGE BINARY.
+008800     02 AIBOAUSE           PIC 9(9) USAGE BINARY.
+008900     02 AIBRESV2           PIC x(12).
+009000     02 AIBRETRN           PIC 9(9) USAGE BINARY.
+009100     02 AIBREASN           PIC 9(9) USAGE BINARY.
+009200     02 AIBERRXT           PIC 9(9) USAGE BINARY.
+009300     02 AIBRESA1           USAGE POINTER.
+009400     02 AIBRESA2           USAGE POINTER.
+009500     02 AIBRESA3           USAGE POINTER.
+009600     02 AIBRESV4           PIC x(40).
+009700     02 AIBRSAVE     OCCURS 18 TIMES USAGE POINTER.
+009800     02 AIBRTOKN     OCCURS 6 TIMES  USAGE POINTER.
+009900     02 AIBRTOKC           PIC x(16).
+010000     02 AIBRTOKV           PIC x(16).
+010100     02 AIBRTOKA     OCCURS 2 TIMES PIC 9(9) USAGE BINARY.
+010200
+010300* DATA AREA FOR TERMINAL INPUT
+010400 01  INPUT-MESSAGE.
+010500         03  IN-LL        PIC  S9(4) COMP.
+010600         03  IN-ZZ        PIC  S9(4) COMP.
+010700         03  IN-TRANCODE  PIC  X(8).
+010800         03  IN-DATA.
+010900             04  IN-LINE1 PIC  X(80).
+011000
+011100* DATA AREA FOR TERMINAL OUTPUT
+011200 01  OUTPUT-AREA.
+011300     02  OUT-LL       PICTURE S9(3) COMP.
+011400     02  OUT-ZZ       PICTURE S9(3) COMP.
+011500     02  OUT-LINE     PICTURE X(96).
+011600     02  OUT-DATA REDEFINES OUT-LINE.
+011700        04  OUT-TEXT      PIC X(32).
+011800        04  OUT-MSG1      PIC X(32).
+011900        04  OUT-MSG2      PIC X(32).
+012000
+012100*****************************************************
+012200 LINKAGE SECTION.
+012300
+012400* PARM passed from the EXEC PGM=mprb05,PARM='...' BMP step,
+012500* received ahead of the PCB list per house BMP convention.
+012600 01  PARM-AREA.
+012700     02  PARM-LENGTH      PIC S9(4) COMP.
+012800     02  PARM-DATA        PIC X(80).
+012900
+013000 copy iopcb.
+013050
+013060* Alternate PCB, used to ISRT dead-letter/error messages instead
+013070* of dropping them when a GU against IOPCB comes back bad.
+013080 copy iopcb replacing iopcb by altpcb.
+013100
+013200 PROCEDURE DIVISION USING PARM-AREA IOPCB ALTPCB.
+013300*****************************************************
+013400 MAIN-RTN.
+013500
+013600     perform initialise-program
+013700        thru end-initialise-program.
+013800
+013900     perform
+014000        get-transaction
+014100        thru end-get-transaction
+014200        with test after
+014300        until no-more-transactions
+014400           or error-on-get.
 014500
-014600 initialise-program.
-014610*    DISPLAY "COBOL Program mprb05 execution begins... ".
-014620     DISPLAY "COBOL Program mprb05 execution begins... "
-014630        upon console.
-014640
-014700*    display "initialise program, delay is RANDOM" upon console.
-014800 end-initialise-program.
-014900     exit.
+014600     perform finalise-program
+014700        thru end-finalise-program.
+014800
+014900     perform return-to-caller.
 015000
-015100 get-transaction.
-015200D    display "get transaction".
-015300     call 'CBLTDLI' using GU-FUNC IOPCB output-area.
-015400     if iopcb-status-code = QC
-015500        move 'y' to end-of-transactions-qq
-015600D       display "QC status code" upon console
-015610     else
-015620        if iopcb-status-code not = spaces
-015630           display 'error on get iopcb'
-015700           display iopcb
-015710           move 'y' to error-on-get-qq.
-015800     add 1 to tran-count all-tran-count.
-015900     if tran-count > 1000
-016000        display "1000 transactions processed" upon console
-016100        move 1 to tran-count.
-016101D    display 'delay starts' upon console.
-016102D    display 'delay starts'.
-016103D    call 'CEERAN0' using seed, random-value, fc1.
-016104D    IF not CEE000 OF FC1 THEN
-016200D       DISPLAY "CEERAN0 FAILED WITH MSG " MSG-NO OF FC1
-016300D       goback
-016400D       END-IF.
-016500*    convert 0.0-1.0 to milliseconds
-016600D    compute delay-msec = 1000 * random-value.
-016700D    move delay-msec to display-delay-msec.
-016800D    display "delay is " display-delay-msec " msec".
-016900D    call 'CEEDLYM' using delay-msec FC2.
-017000D    IF not CEE000 OF FC2 THEN
-017100D       DISPLAY "CEEDLYM FAILED WITH MSG " MSG-NO OF FC2
-017200D       goback
-017300D       END-IF.
-017400
-017500D    display 'delay ends'.
+015100 initialise-program.
+015110*    DISPLAY "COBOL Program mprb05 execution begins... ".
+015120     DISPLAY "COBOL Program mprb05 execution begins... "
+015130        upon console.
+015140
+015150     perform parse-parm-area
+015160        thru end-parse-parm-area.
+015165
+015166     if transport-is-mq
+015172        perform connect-to-mq
+015173           thru end-connect-to-mq
+015174     else
+015167        perform check-restart
+015175           thru end-check-restart
+015169        perform check-queue-depth
+015176           thru end-check-queue-depth
+015177     end-if.
+015170
+015178     perform open-run-status
+015179        thru end-open-run-status.
+015180*    display "initialise program, delay is RANDOM" upon console.
+015200 end-initialise-program.
+015300     exit.
+015305
+015306 check-queue-depth.
+015307*    QCOUNT via AIB reports how many messages are already
+015308*    queued for us, so ops can see a backlog coming in the log.
+015309     move spaces to AIB.
+015310     move 'DFSAIB  ' to AIBRID.
+015311     move function length(AIB) to AIBRLEN.
+015312     move 'QCOUNT  ' to AIBRSFUNC.
+015313     move 0 to queue-depth-area.
+015314     call 'CBLTDLI' using dli-inqy AIB queue-depth-area.
+015315     if AIBRETRN not = zero
+015316        display "mprb05: INQY QCOUNT failed, retcode "
+015317           AIBRETRN " reason " AIBREASN upon console
+015318     else
+015319        display "mprb05 queue depth at start: "
+015320           queue-depth-area upon console
+015321     end-if.
+015317 end-check-queue-depth.
+015318     exit.
+015319
+015321************************************************************
+015322*            CONNECT-TO-MQ
+015323*    One-time MQCONN/MQOPEN at startup when TRANSPORT=MQ was
+015324*    requested on the PARM, in place of the IMS restart/queue
+015325*    depth checks above that don't apply to this transport.
+015326************************************************************
+015327
+015330 connect-to-mq.
+015331     call 'MQCONN' using MQ-QMGR-NAME MQ-HCONN MQ-COMPCODE
+015332        MQ-REASON.
+015333     if MQ-COMPCODE not = 0
+015334        display "mprb05: MQCONN failed, reason " MQ-REASON
+015335           upon console
+015336     else
+015337        move 0 to MQ-OPTIONS
+015338        move spaces to MQ-OD
+015339        move MQ-QUEUE-NAME to MQOD-OBJECTNAME
+015340        call 'MQOPEN' using MQ-HCONN MQ-OD MQ-OPTIONS MQ-HOBJ
+015341           MQ-COMPCODE MQ-REASON
+015342        if MQ-COMPCODE not = 0
+015343           display "mprb05: MQOPEN failed, reason " MQ-REASON
+015344              upon console
+015345        end-if
+015346     end-if.
+015347 end-connect-to-mq.
+015348     exit.
+015349
+015351************************************************************
+015352*            OPEN-RUN-STATUS
+015353*    Opens the shared VSAM status record I-O (other programs'
+015354*    records on the same dataset must survive) and primes this
+015355*    program's own keyed record with zero counters, so mprb05i
+015356*    always finds a record even before the first transaction is
+015357*    read. WRITEs a new record the first time mprb05 ever runs,
+015358*    REWRITEs its own record on every run after that.
+015359************************************************************
+015360
+015361 open-run-status.
+015360     open i-o RUN-STATUS-FILE.
+015361     if ws-run-status-file-status not = '00'
+015362        display "mprb05: unable to open RUNSTAT, status "
+015363           ws-run-status-file-status upon console
+015364     else
+015365        move 'mprb05' to RS-PROGRAM
+015365*      On a restart, tran-count/all-tran-count were just
+015365*      restored from the XRST areas in check-restart - carry
+015365*      them into RUNSTAT too instead of re-zeroing (req023).
+015365        if is-restart
+015365           move tran-count to RS-TRAN-COUNT
+015365           move all-tran-count to RS-ALL-TRAN-COUNT
+015365        else
+015366           move 0 to RS-TRAN-COUNT RS-ALL-TRAN-COUNT
+015365        end-if
+015367        move 'n' to RS-ERROR-ON-GET-SW
+015368        perform update-run-status-clock
+015369           thru end-update-run-status-clock
+015370        read RUN-STATUS-FILE
+015371           invalid key
+015372              write RUN-STATUS-RECORD
+015373           not invalid key
+015374              move 'mprb05' to RS-PROGRAM
+015374              if is-restart
+015374                 move tran-count to RS-TRAN-COUNT
+015374                 move all-tran-count to RS-ALL-TRAN-COUNT
+015374              else
+015375                 move 0 to RS-TRAN-COUNT RS-ALL-TRAN-COUNT
+015374              end-if
+015376              move 'n' to RS-ERROR-ON-GET-SW
+015377              rewrite RUN-STATUS-RECORD
+015378        end-read
+015379     end-if.
+015380 end-open-run-status.
+015381     exit.
+015382
+015383 check-restart.
+015384     move function length(tran-count)     to chkp-area-len-1.
+015385     move function length(all-tran-count) to chkp-area-len-2.
+015386     move function length(tc-entry-count) to chkp-area-len-3.
+015387*    tc-entry-count is still its WORKING-STORAGE 0 here, ahead of
+015388*    the XRST below that actually restores it, so sizing AREA-4
+015389*    off function length(tc-table) would hand XRST a near-empty
+015390*    buffer instead of the full table CHKP wrote it from -
+015391*    compute the fixed maximum size instead, matching
+015392*    take-checkpoint, so the two always agree.
+015393     compute chkp-area-len-4 =
+015394        function length(tc-entry (1)) * tc-max-entries.
+015395     call 'CBLTDLI' using xrst-func chkp-id
+015396        chkp-area-len-1 tran-count
+015397        chkp-area-len-2 all-tran-count
+015398        chkp-area-len-3 tc-entry-count
+015399        chkp-area-len-4 tc-table.
+015400*    XRST above is never passed IOPCB, so pcb-status-code of iopcb
+015401*    here would still be whatever scheduling left it at (always
+015402*    spaces, since no GU/ISRT has run yet) - chkp-id not = spaces
+015403*    is the real and only restart signal.
+015404     if chkp-id not = spaces
+015405        move 'y' to is-restart-sw
+015406        display "mprb05 restarting from checkpoint " chkp-id
+015407           upon console
+015408     end-if.
+015409 end-check-restart.
+015410     exit.
+015411
+015500 parse-parm-area.
+015510*    Defaults already set in WORKING-STORAGE cover a blank or
+015520*    unrecognised PARM; only keywords actually present override.
+015530     move spaces to ws-parm-tokens.
+015540     if PARM-LENGTH > 0
+015550        unstring PARM-DATA (1:PARM-LENGTH) delimited by ','
+015560           into ws-parm-token (1) ws-parm-token (2)
+015570              ws-parm-token (3) ws-parm-token (4)
+015580              ws-parm-token (5) ws-parm-token (6)
+015590        end-unstring
+015600        perform varying ws-parm-idx from 1 by 1
+015610           until ws-parm-idx > 6
+015620           if ws-parm-token (ws-parm-idx) not = spaces
+015630              perform split-parm-token
+015640                 thru end-split-parm-token
+015650           end-if
+015660        end-perform
+015670     end-if.
+015680 end-parse-parm-area.
+015690     exit.
+015800
+015900 split-parm-token.
+015910     move spaces to ws-parm-key ws-parm-val.
+015920     unstring ws-parm-token (ws-parm-idx) delimited by '='
+015930        into ws-parm-key ws-parm-val.
+015940     evaluate ws-parm-key
+015950        when 'DELAY'
+015960           move ws-parm-val(1:1) to delay-switch
+015970        when 'DMIN'
+015980           move ws-parm-val(1:5) to delay-min-msec
+015990        when 'DMAX'
+016000           move ws-parm-val(1:5) to delay-max-msec
+016005        when 'THRESH'
+016006           move ws-parm-val(1:5) to tran-threshold
+016007        when 'TRANSPORT'
+016008           if ws-parm-val(1:2) = 'MQ'
+016009              set transport-is-mq to true
+016011           else
+016012              set transport-is-ims to true
+016013           end-if
+016014     end-evaluate.
+016020 end-split-parm-token.
+016030     exit.
+016100
+016200 get-transaction.
+016300D    display "get transaction".
+016310     if transport-is-mq
+016320        perform receive-via-mq
+016330           thru end-receive-via-mq
+016340     else
+016350        perform receive-via-ims
+016360           thru end-receive-via-ims
+016370     end-if.
+016900     add 1 to tran-count all-tran-count.
+016910     if not no-more-transactions and not error-on-get
+016920        perform accumulate-trancode-count
+016930           thru end-accumulate-trancode-count
+016940     end-if.
+016950     perform update-run-status
+016960        thru end-update-run-status.
+017000     if tran-count > tran-threshold
+017100        display tran-threshold " transactions processed"
+017110           upon console
+017140        if not transport-is-mq
+017150           perform take-checkpoint
+017160              thru end-take-checkpoint
+017145        end-if
+017200        move 1 to tran-count.
+017300
+017310     if delay-enabled
+017320        and not no-more-transactions
+017330        and not error-on-get
+017340        perform inter-transaction-delay
+017350           thru end-inter-transaction-delay
+017360     end-if.
+017370
+017400 end-get-transaction.
+017500     exit.
+017501
+017502************************************************************
+017503*            RECEIVE-VIA-IMS
+017504*    The original GU-based receive path, unchanged - the status
+017505*    handling (QC, error, dead-letter/rollback, multi-segment
+017506*    read) is all IMS-specific and has no MQ equivalent.
+017507************************************************************
+017508
+017510 receive-via-ims.
+017511     call 'CBLTDLI' using GU-FUNC IOPCB input-message.
+017512     if pcb-status-code of iopcb = QC
+017513        move 'y' to end-of-transactions-qq
+017514D       display "QC status code" upon console
+017515     else
+017516        if pcb-status-code of iopcb not = spaces
+017517           display 'error on get iopcb'
+017518           display iopcb
+017519*          ROLL only backs out DB/TM calls made since the last
+017520*          checkpoint, so it must run before the dead-letter ISRT
+017521*          below (otherwise it undoes nothing) and the CHKP that
+017522*          commits that ISRT must come after, not before, the ROLL.
+017523           perform rollback-partial-work
+017524              thru end-rollback-partial-work
+017525           perform send-dead-letter
+017526              thru end-send-dead-letter
+017527           perform take-checkpoint
+017528              thru end-take-checkpoint
+017529           move 'y' to error-on-get-qq
+017530        else
+017531           perform read-composite-segments
+017532              thru end-read-composite-segments
+017534           perform process-composite-segments
+017535              thru end-process-composite-segments
+017533        end-if
+017534     end-if.
+017535 end-receive-via-ims.
+017536     exit.
+017537
+017538************************************************************
+017539*            RECEIVE-VIA-MQ
+017540*    MQSeries bridge, selected by TRANSPORT=MQ on the PARM. A
+017541*    plain MQGET into INPUT-MESSAGE with no matching IMS concept
+017542*    for dead-letter/rollback/multi-segment, so an MQGET failure
+017543*    simply logs and sets error-on-get-qq instead.
+017544************************************************************
+017545
+017550 receive-via-mq.
+017551     move spaces to MQ-MD.
+017552     move zero to MQGMO-OPTIONS.
+017553     move length of INPUT-MESSAGE to MQ-BUFFLEN.
+017554     call 'MQGET' using MQ-HCONN MQ-HOBJ MQ-MD MQ-GMO
+017555        MQ-BUFFLEN INPUT-MESSAGE MQ-DATALEN MQ-COMPCODE
+017556        MQ-REASON.
+017557     if MQ-COMPCODE = 0
+017558        continue
+017559     else
+017560        if MQ-REASON = 2033
+017561           move 'y' to end-of-transactions-qq
+017570        else
+017571           display "mprb05: MQGET failed, reason " MQ-REASON
+017572              upon console
+017573           move 'y' to error-on-get-qq
+017574        end-if
+017575     end-if.
+017576 end-receive-via-mq.
+017577     exit.
+017578
 017600
-017700 end-get-transaction.
-017800     exit.
+017610 accumulate-trancode-count.
+017611     move 'n' to tc-found-sw.
+017612     if tc-entry-count > 0
+017613        perform varying tc-ix from 1 by 1
+017614           until tc-ix > tc-entry-count or tc-found
+017615           if tc-code (tc-ix) = IN-TRANCODE
+017616              add 1 to tc-count (tc-ix)
+017617              set tc-found to true
+017618           end-if
+017619        end-perform
+017620     end-if.
+017621     if not tc-found and tc-entry-count < tc-max-entries
+017622        add 1 to tc-entry-count
+017623        move IN-TRANCODE to tc-code (tc-entry-count)
+017624        move 1 to tc-count (tc-entry-count)
+017625     else
+017626        if not tc-found
+017627           display "mprb05: trancode table full, dropping counts"
+017628              " for " IN-TRANCODE upon console
+017629        end-if
+017630     end-if.
+017630 end-accumulate-trancode-count.
+017640     exit.
+017650
+017651************************************************************
+017652*            UPDATE-RUN-STATUS
+017653*    Rewrites the shared VSAM status record with the latest
+017654*    counters every get-transaction loop pass, so mprb05i can
+017655*    report current progress to ops on demand (req 023).
+017656************************************************************
+017657
+017658 update-run-status.
+017659     if ws-run-status-file-status = '00'
+017660        move tran-count to RS-TRAN-COUNT
+017661        move all-tran-count to RS-ALL-TRAN-COUNT
+017662        move error-on-get-qq to RS-ERROR-ON-GET-SW
+017663        perform update-run-status-clock
+017664           thru end-update-run-status-clock
+017665        rewrite RUN-STATUS-RECORD
+017666     end-if.
+017667 end-update-run-status.
+017668     exit.
+017669
+017671 update-run-status-clock.
+017672     accept RS-LAST-UPDATE-DATE from date yyyymmdd.
+017673     accept RS-LAST-UPDATE-TIME from time.
+017674 end-update-run-status-clock.
+017675     exit.
+017676
+017620 read-composite-segments.
+017621     move 0 to gn-segment-count.
+017622     move 'n' to gn-done-sw.
+017622     move 'n' to gn-error-sw.
+017623     perform until gn-done or gn-segment-count >= gn-max-segments
+017624        call 'CBLTDLI' using dli-gn IOPCB gn-segment-area
+017625        if pcb-status-code of iopcb = spaces
+017626           add 1 to gn-segment-count
+017627           move gn-segment-area to cm-data (gn-segment-count)
+017628        else
+017628           if pcb-status-code of iopcb = GE-STATUS
+017628              set gn-done to true
+017628           else
+017629              display "mprb05: error on gn iopcb" upon console
+017629              display iopcb upon console
+017629              set gn-error to true
+017629              set gn-done to true
+017629           end-if
+017630        end-if
+017631     end-perform.
+017632 end-read-composite-segments.
+017633     exit.
+017634
+017635************************************************************
+017636*            PROCESS-COMPOSITE-SEGMENTS
+017637*    Applies the assembled composite message instead of letting
+017638*    it fall out of scope unused - every dependent segment under
+017639*    the root, not just the root segment alone (req 008).
+017640************************************************************
+017642 process-composite-segments.
+017643     perform varying cm-ix from 1 by 1
+017644        until cm-ix > gn-segment-count
+017645        display "mprb05: composite segment " cm-data (cm-ix)
+017646           upon console
+017647     end-perform.
+017648 end-process-composite-segments.
+017649     exit.
+017650
+017651 rollback-partial-work.
+017652     call 'CBLTDLI' using ROLL-FUNC.
+017653 end-rollback-partial-work.
+017654     exit.
+017655 send-dead-letter.
+017656*    Preserve the failed GU's status and whatever message text
+017657*    we did receive, instead of just logging and dropping it.
+017658     move spaces to OUTPUT-AREA.
+017659     move IN-TRANCODE to OUT-TEXT.
+017660     move pcb-status-code of iopcb to OUT-MSG1 (1:2).
+017661     move IN-LINE1 to OUT-MSG2.
+017662*    LLZZ header - OUT-LL is the whole segment length including
+017663*    its own 4-byte LL/ZZ header, not just OUT-LINE's length.
+017664     move length of OUTPUT-AREA to OUT-LL.
+017665     move zero to OUT-ZZ.
+017666     call 'CBLTDLI' using ISRT ALTPCB OUTPUT-AREA.
+017667 end-send-dead-letter.
+017668     exit.
+017669
+017670 take-checkpoint.
+017671     move all-tran-count to chkp-id-num.
+017672     move chkp-id-num to chkp-id.
+017673     move function length(tran-count)     to chkp-area-len-1.
+017674     move function length(all-tran-count) to chkp-area-len-2.
+017675     move function length(tc-entry-count) to chkp-area-len-3.
+017676*    Full 50-occurrence size, not the live tc-entry-count-sized
+017677*    length - must match check-restart's XRST sizing above so a
+017678*    later restart reads back the whole table CHKP wrote.
+017679     compute chkp-area-len-4 =
+017680        function length(tc-entry (1)) * tc-max-entries.
+017681     call 'CBLTDLI' using chkp-func chkp-id
+017682        chkp-area-len-1 tran-count
+017683        chkp-area-len-2 all-tran-count
+017684        chkp-area-len-3 tc-entry-count
+017685        chkp-area-len-4 tc-table.
+017686     display "Checkpoint taken: " chkp-id upon console.
+017687 end-take-checkpoint.
+017688     exit.
+017689
+017690************************************************************
+017691*            DISCONNECT-FROM-MQ
+017692************************************************************
+017693
+017694 disconnect-from-mq.
+017695     move 0 to MQ-OPTIONS.
+017696     call 'MQCLOSE' using MQ-HCONN MQ-HOBJ MQ-OPTIONS
+017697        MQ-COMPCODE MQ-REASON.
+017698     call 'MQDISC' using MQ-HCONN MQ-COMPCODE MQ-REASON.
+017699 end-disconnect-from-mq.
+017699     exit.
+017699
+017700 inter-transaction-delay.
+017710     call 'CEERAN0' using seed random-value fc1.
+017720     if SEVERITY of FC1 not = zero
+017730        DISPLAY "CEERAN0 FAILED WITH MSG " MSG-NO OF FC1
+017740     else
+017750        compute delay-range-msec =
+017760           delay-max-msec - delay-min-msec
+017770        compute delay-msec =
+017780           delay-min-msec + (delay-range-msec * random-value)
+017790        move delay-msec to display-delay-msec
+017800D       display "delay is " display-delay-msec " msec"
+017810        call 'CEEDLYM' using delay-msec FC2
+017820        if SEVERITY of FC2 not = zero
+017830           DISPLAY "CEEDLYM FAILED WITH MSG " MSG-NO OF FC2
+017840        end-if
+017850     end-if.
+017860 end-inter-transaction-delay.
+017870     exit.
 017900
 018000 finalise-program.
 018010     move all-tran-count to display-all-tran-count.
 018100     display "COBOL Program mprb05 done now, with "
 018200        display-all-tran-count " transactions processed."
 018201        upon console.
-018202 end-finalise-program.
-018300     exit.
+018202     if tc-entry-count > 0
+018203        display "Transaction count by trancode:" upon console
+018204        perform varying tc-ix from 1 by 1
+018205           until tc-ix > tc-entry-count
+018206           move tc-count (tc-ix) to tc-display-count
+018207           display "  " tc-code (tc-ix) " "
+018208              tc-display-count upon console
+018209        end-perform
+018210     end-if.
+018220
+018230     perform write-statistics
+018240        thru end-write-statistics.
+018250
+018260     perform reconcile-control-total
+018270        thru end-reconcile-control-total.
+018280
+018290     if transport-is-mq
+018295        perform disconnect-from-mq
+018296           thru end-disconnect-from-mq
+018297     end-if.
+018298
+018299     if ws-run-status-file-status = '00'
+018301        close RUN-STATUS-FILE
+018302     end-if.
+018300 end-finalise-program.
+018310     exit.
+018312
+018313 reconcile-control-total.
+018314*    Upstream feeder drops one record with the count it put on
+018315*    the queue; a mismatch here means messages were lost or
+018316*    duplicated somewhere between the feeder and this run.
+018317     open input CTL-TOTAL-FILE.
+018318     if ws-ctl-file-status not = '00'
+018319        display "mprb05: control-total file not available, "
+018320           "status " ws-ctl-file-status upon console
+018321     else
+018322        read CTL-TOTAL-FILE
+018323           at end move 0 to CTL-TOTAL-RECORD
+018324        end-read
+018325        move CTL-TOTAL-RECORD to ws-ctl-total
+018326        close CTL-TOTAL-FILE
+018327        if ws-ctl-total = all-tran-count
+018328           display "mprb05: control total reconciled ("
+018329              CTL-TOTAL-RECORD ")" upon console
+018330        else
+018331           display "mprb05: *** CONTROL TOTAL MISMATCH *** "
+018332              "expected " CTL-TOTAL-RECORD " got "
+018333              display-all-tran-count upon console
+018334        end-if
+018335     end-if.
+018336 end-reconcile-control-total.
+018337     exit.
+018338
+018330 write-statistics.
+018331     accept ws-run-date from date yyyymmdd.
+018332     accept ws-run-hour from time.
+018333     open output STATS-FILE.
+018334     if ws-stats-file-status not = '00'
+018335        display "mprb05: unable to open STATSOUT, status "
+018336           ws-stats-file-status upon console
+018337     else
+018338        move spaces to STATS-RECORD
+018339        move 'MPRB05' to SR-PROGRAM
+018340        move ws-run-date to SR-RUN-DATE
+018341        move ws-run-hour(1:2) to SR-RUN-HOUR
+018342        set SR-IS-TOTAL to true
+018343        move spaces to SR-TRANCODE
+018344        move all-tran-count to SR-COUNT
+018345        write STATS-RECORD
+018346        perform varying tc-ix from 1 by 1
+018347           until tc-ix > tc-entry-count
+018348           move spaces to STATS-RECORD
+018349           move 'MPRB05' to SR-PROGRAM
+018350           move ws-run-date to SR-RUN-DATE
+018351           move ws-run-hour(1:2) to SR-RUN-HOUR
+018352           set SR-IS-TRANCODE to true
+018353           move tc-code (tc-ix) to SR-TRANCODE
+018354           move tc-count (tc-ix) to SR-COUNT
+018355           write STATS-RECORD
+018356        end-perform
+018357        close STATS-FILE
+018358     end-if.
+018360 end-write-statistics.
+018370     exit.
 018400
 018500 RETURN-TO-CALLER.
 018600     DISPLAY "Returning ...".
 018700     GOBACK.
 018800
 018900
-019000 END PROGRAM "mprb05".
\ No newline at end of file
+019000 END PROGRAM "mprb05".

@@ -32,43 +32,105 @@
 
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+
+               ORGANIZATION IS SEQUENTIAL
+
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  AUDIT-FILE
+
+           RECORDING MODE IS F.
+
+       01  AUDIT-RECORD.
+
+           05  AR-TIMESTAMP.
+
+               10  AR-DATE               PIC 9(08).
+
+               10  AR-TIME               PIC 9(08).
+
+           05  AR-VILLE-IN               PIC X(20).
+
+           05  AR-C-POST-OUT             PIC 9(05).
+
+           05  AR-LIB-DEPT-OUT           PIC X(40).
+
+           05  AR-C-POST-IN              PIC 9(05).
+
+           05  AR-VILLE-OUT              PIC X(20).
+
+           05  AR-CR                     PIC 9(02).
+
       *-----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
 
       *---
 
-
+       01  W-VILLE                      PIC X(20).
 
       *---
 
- 
+       01  W-VALIDATION-FLAGS.
+
+           05  W-VILLE-VALID-SW          PIC X VALUE 'Y'.
+
+               88  W-VILLE-VALID         VALUE 'Y'.
+
+               88  W-VILLE-INVALID       VALUE 'N'.
+
+           05  W-C-POST-VALID-SW         PIC X VALUE 'Y'.
+
+               88  W-C-POST-VALID        VALUE 'Y'.
+
+               88  W-C-POST-INVALID      VALUE 'N'.
+
+       01  W-C-POST                      PIC 9(05).
+
+       01  WS-AUDIT-FILE-STATUS          PIC X(02).
 
       *---
 
- 
+       01  VILLE-CACHE-CTL.
 
-      *-----------------------------------------------------------------
+           05  VC-ENTRY-COUNT            PIC 9(4) BINARY VALUE 0.
 
-       LINKAGE SECTION.
+           05  VC-MAX-ENTRIES            PIC 9(4) BINARY VALUE 25.
 
-        01 ${4:Linkage level 1}.
+       01  VILLE-CACHE.
+
+           05  VC-ENTRY OCCURS 1 TO 25 TIMES
+
+                   DEPENDING ON VC-ENTRY-COUNT
 
-          05 ${5:Input high level}.
+                   INDEXED BY VC-IX.
 
-            10 410-VILLE                  PIC X(20).
+               10  VC-VILLE              PIC X(20).
 
-          05 ${6:Output high level}.
+               10  VC-C-POST             PIC 9(05).
 
-            10 410-C-POST                 PIC 9(05).
+               10  VC-LIB-DEPT           PIC X(40).
 
-            10 410-LIB-DEPT               PIC X(40).
+               10  VC-CR                 PIC 9(02).
 
-          05 410-CR                       PIC 9(02).
+               10  VC-LIB-CR             PIC X(20).
+
+      *-----------------------------------------------------------------
+
+       LINKAGE SECTION.
+
+        01 ${4:Linkage level 1}.
 
-          05 410-LIB-CR                   PIC X(20).
+            COPY VILPSDEP.
 
       *-----------------------------------------------------------------
 
@@ -84,27 +146,56 @@
 
        TRAITEMENT.
 
-   
 
-           INITIALIZE ${6:Output high level}.
+
+           INITIALIZE 410-SORTIE.
 
            INITIALIZE 410-CR.
 
            INITIALIZE 410-LIB-CR.
 
- 
 
-           MOVE 410-VILLE TO W-VILLE
 
-           PERFORM LECTURE.
+           EVALUATE TRUE
+
+               WHEN 410-MODE-POST-A-VILLE
+
+                   PERFORM VALIDATION-C-POST
+
+                   IF W-C-POST-VALID
+
+                       MOVE 410-C-POST-E TO W-C-POST
+
+                       PERFORM LECTURE-INVERSE
+
+                   END-IF
+
+               WHEN OTHER
+
+                   PERFORM VALIDATION-VILLE
+
+                   IF W-VILLE-VALID
+
+                       MOVE 410-VILLE TO W-VILLE
+
+                       PERFORM LOOKUP-VILLE-CACHED
+
+                   END-IF
+
+           END-EVALUATE.
+
+
+
+           PERFORM AUDIT-LOOKUP.
+
 
- 
 
        TRAITEMENT-FIN.
 
            EXIT.
 
- 
+
+
 
       *-----------------------------------------------------------------
 
@@ -120,9 +211,9 @@
 
             DISPLAY 'OAEFT410 ----------------------------------------'
 
-            DISPLAY '410-ENTREE = ' ${5:Input high level}
+            DISPLAY '410-ENTREE = ' 410-ENTREE
 
-            DISPLAY '410-SORTIE = ' ${6:Output high level}
+            DISPLAY '410-SORTIE = ' 410-SORTIE
 
             DISPLAY '-------->'
 
@@ -138,6 +229,256 @@
 
             GOBACK.
 
+      *-----------------------------------------------------------------
+
+       VALIDATION-VILLE.
+
+
+
+           SET W-VILLE-VALID TO TRUE.
+
+           IF 410-VILLE = SPACES OR LOW-VALUES
+
+               SET W-VILLE-INVALID TO TRUE
+
+               MOVE 22                TO 410-CR
+
+               MOVE 'VILLE INVALIDE'  TO 410-LIB-CR
+
+           END-IF.
+
+
+
+       VALIDATION-VILLE-FIN.
+
+           EXIT.
+
+
+
+      *-----------------------------------------------------------------
+
+       VALIDATION-C-POST.
+
+
+
+           SET W-C-POST-VALID TO TRUE.
+
+           IF 410-C-POST-E = ZERO OR 410-C-POST-E NOT NUMERIC
+
+               SET W-C-POST-INVALID TO TRUE
+
+               MOVE 23                TO 410-CR
+
+               MOVE 'C-POST INVALIDE' TO 410-LIB-CR
+
+           END-IF.
+
+
+
+       VALIDATION-C-POST-FIN.
+
+           EXIT.
+
+
+
+      *-----------------------------------------------------------------
+
+      * In-memory cache of recent VILLE lookups, so repeat calls for the
+
+      * same city within one run skip the DB2 round trip. Entries are
+
+      * appended in first-seen order rather than kept sorted, so a plain
+
+      * SEARCH is used rather than SEARCH ALL.
+
+      *-----------------------------------------------------------------
+
+       LOOKUP-VILLE-CACHED.
+
+
+
+           SET VC-IX TO 1.
+
+           SEARCH VC-ENTRY
+
+               AT END
+
+                   PERFORM LECTURE
+
+                   PERFORM CACHE-VILLE-RESULT
+
+               WHEN VC-VILLE (VC-IX) = W-VILLE
+
+                   MOVE VC-C-POST   (VC-IX) TO 410-C-POST
+
+                   MOVE VC-LIB-DEPT (VC-IX) TO 410-LIB-DEPT
+
+                   MOVE VC-CR       (VC-IX) TO 410-CR
+
+                   MOVE VC-LIB-CR   (VC-IX) TO 410-LIB-CR
+
+           END-SEARCH.
+
+
+
+       LOOKUP-VILLE-CACHED-FIN.
+
+           EXIT.
+
+
+
+      *-----------------------------------------------------------------
+
+       CACHE-VILLE-RESULT.
+
+
+
+           IF VC-ENTRY-COUNT < VC-MAX-ENTRIES
+
+               ADD 1 TO VC-ENTRY-COUNT
+
+               MOVE W-VILLE      TO VC-VILLE    (VC-ENTRY-COUNT)
+
+               MOVE 410-C-POST   TO VC-C-POST   (VC-ENTRY-COUNT)
+
+               MOVE 410-LIB-DEPT TO VC-LIB-DEPT  (VC-ENTRY-COUNT)
+
+               MOVE 410-CR       TO VC-CR       (VC-ENTRY-COUNT)
+
+               MOVE 410-LIB-CR   TO VC-LIB-CR   (VC-ENTRY-COUNT)
+
+           END-IF.
+
+
+
+       CACHE-VILLE-RESULT-FIN.
+
+           EXIT.
+
+
+
+      *-----------------------------------------------------------------
+
+      * Writes one audit record per invocation. AUDITLOG is expected to
+
+      * be DD-allocated with DISP=MOD by the calling job so OPEN EXTEND
+
+      * appends instead of truncating between calls.
+
+      *-----------------------------------------------------------------
+
+       AUDIT-LOOKUP.
+
+
+
+           OPEN EXTEND AUDIT-FILE.
+
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+
+               DISPLAY 'AUDIT-LOOKUP: UNABLE TO OPEN AUDITLOG, STATUS '
+                   WS-AUDIT-FILE-STATUS
+
+           ELSE
+
+               ACCEPT AR-DATE FROM DATE YYYYMMDD
+
+               ACCEPT AR-TIME FROM TIME
+
+               MOVE SPACES                  TO AR-VILLE-IN
+               MOVE SPACES                  TO AR-VILLE-OUT
+               MOVE SPACES                  TO AR-LIB-DEPT-OUT
+               MOVE ZERO                    TO AR-C-POST-OUT
+               MOVE ZERO                    TO AR-C-POST-IN
+
+               IF 410-MODE-POST-A-VILLE
+      *            Reverse lookup: the real input is the postal code and
+      *            the real output is the city, so they go in the
+      *            dedicated reverse-direction fields, not AR-VILLE-IN /
+      *            AR-C-POST-OUT, whose names mean the forward direction.
+                   MOVE 410-C-POST-E        TO AR-C-POST-IN
+                   MOVE 410-VILLE-S         TO AR-VILLE-OUT
+               ELSE
+                   MOVE 410-VILLE           TO AR-VILLE-IN
+                   MOVE 410-C-POST          TO AR-C-POST-OUT
+                   MOVE 410-LIB-DEPT        TO AR-LIB-DEPT-OUT
+               END-IF
+
+               MOVE 410-CR                  TO AR-CR
+
+               WRITE AUDIT-RECORD
+
+               CLOSE AUDIT-FILE
+
+           END-IF.
+
+
+
+       AUDIT-LOOKUP-FIN.
+
+           EXIT.
+
+
+
+      *-----------------------------------------------------------------
+
+      * Reverse lookup (postal code -> city). Accessor-specific, unlike
+
+      * the shared forward LECTURE snippet, so it is coded inline here.
+
+      *-----------------------------------------------------------------
+
+       LECTURE-INVERSE.
+
+           EXEC SQL
+
+           ${7:SQL query inverse}
+
+           END-EXEC
+
+           EVALUATE SQLCODE
+
+               WHEN 0
+
+                   IF SQLWARN0 = 'W'
+                       PERFORM INSPECT-SQL-WARNINGS
+                   END-IF
+
+               ${8:Instructions when OK}
+
+               WHEN 100
+
+                MOVE 21                 TO 410-CR
+
+                MOVE 'LIGNE INCONNUE'   TO 410-LIB-CR
+
+                PERFORM LOG-DB2-ERROR
+
+               WHEN -811
+
+                MOVE 24                    TO 410-CR
+
+                MOVE 'SELECT MULTI-LIGNES' TO 410-LIB-CR
+
+                PERFORM LOG-DB2-ERROR
+
+               WHEN OTHER
+
+                MOVE 99                 TO 410-CR
+
+                MOVE 'ERR GRAVE SELECT' TO 410-LIB-CR
+
+                PERFORM LOG-DB2-ERROR
+
+           END-EVALUATE.
+
+
+
+       LECTURE-INVERSE-FIN.
+
+           EXIT.
+
+ 
+
       *-----------------------------------------------------------------
 
       * End of skeleton

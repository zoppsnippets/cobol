@@ -0,0 +1,105 @@
+//MPRB05B  JOB (ACCTNO),'MPRB05 BMP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*-----------------------------------------------------------------*
+//* Batch Message Processing (BMP) driver for MPRB05.                *
+//*                                                                  *
+//* Restart: IMS restart is log-based, not PARM-based. check-restart *
+//* in mprb05 always issues an XRST against IOPCB; if IMS hands back *
+//* a non-spaces CHKP-ID from its log, the program resumes from that *
+//* checkpoint on its own - nothing needs to be typed into SYSIN.    *
+//* To force a restart from a specific step (e.g. after fixing a     *
+//* downstream problem), resubmit with RESTART=STEP1 on the JOB      *
+//* card, as already coded above, and let IMS/JES locate the log.    *
+//*                                                                  *
+//* Automatic resubmission on abend: if STEP1 ends with a condition  *
+//* code other than 0 (including an abend), RESUB below punches this *
+//* same job stream back to the internal reader so it reruns without *
+//* operator intervention. mprb05's own CHKP/XRST handling (req 002) *
+//* then picks the run back up from the last checkpoint rather than  *
+//* reprocessing already-committed transactions.                     *
+//*-----------------------------------------------------------------*
+//* DFSRRC00 forwards any PARM text past its own BMP/pgm/psb/region  *
+//* fields straight through to mprb05's own PROCEDURE DIVISION USING *
+//* PARM-AREA (req 000/007) - that is the only place mprb05 ever     *
+//* reads runtime options from, so the KEYWORD=VALUE list belongs    *
+//* here, not on a SYSIN card mprb05 never opens.                    *
+//* Positional fields 1-3 (region type/pgm/psb) are the ones every   *
+//* IMS release documents identically; fields 4 onward (pgm-type,    *
+//* APSB, WFI, CLIENTCP, MSGREGN, TIMEOUT, TRACE, LANG, STAT, ...)   *
+//* are release-dependent, so the blank/'N' placeholders below are   *
+//* this shop's best-effort positioning, not independently verified  *
+//* against a specific IMS release's DFSRRC00 reference (see the     *
+//* IMPLEMENTATION_STATUS.md note on this JCL) - confirm the count   *
+//* against the target system's own DFSRRC00 documentation before    *
+//* the KEYWORD=VALUE text is trusted to reach PARM-AREA intact.     *
+//STEP1    EXEC PGM=DFSRRC00,
+//             PARM='BMP,MPRB05,MPRB05,,,,,,,,,,,,,N,
+//             DELAY=Y,DMIN=00100,DMAX=00500,THRESH=01000',
+//             REGION=4096K
+//STEPLIB  DD DSN=IMS.RESLIB,DISP=SHR
+//         DD DSN=APPL.MPRB05.LOADLIB,DISP=SHR
+//IMS      DD DSN=IMS.PSBLIB,DISP=SHR
+//DFSRESLB DD DSN=IMS.RESLIB,DISP=SHR
+//IEFRDER  DD DSN=IMS.LOGT,DISP=SHR
+//* Shared VSAM KSDS open-run-status/update-run-status read and       *
+//* REWRITE (req 005/023) - mprb05i's own JCL allocates the same      *
+//* dataset SHR so it can read the record mprb05 keeps current.       *
+//RUNSTAT  DD DSN=APPL.MPRB05.RUNSTAT,DISP=SHR
+//* Nightly run - a GDG generation rather than a fixed DSN, so each  *
+//* night's STATSOUT catalogs as a new generation instead of failing *
+//* allocation against the dataset the prior night already catalogd. *
+//STATSOUT DD DSN=APPL.MPRB05.STATS(+1),DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CTLTOTAL DD DSN=APPL.MPRB05.CTLTOTAL,DISP=SHR
+//SYSUDUMP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*-----------------------------------------------------------------*
+//* Resubmission step - only runs when STEP1's condition code is not *
+//* zero (an abend forces a non-zero code too, so this also covers   *
+//* the abend case, per COND's "skip-if-true" semantics).            *
+//*-----------------------------------------------------------------*
+//RESUB    EXEC PGM=IEBGENER,COND=(0,EQ,STEP1)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DATA,DLM=@@
+//MPRB05B  JOB (ACCTNO),'MPRB05 BMP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//* DFSRRC00 forwards any PARM text past its own BMP/pgm/psb/region  *
+//* fields straight through to mprb05's own PROCEDURE DIVISION USING *
+//* PARM-AREA (req 000/007) - that is the only place mprb05 ever     *
+//* reads runtime options from, so the KEYWORD=VALUE list belongs    *
+//* here, not on a SYSIN card mprb05 never opens.                    *
+//* Positional fields 1-3 (region type/pgm/psb) are the ones every   *
+//* IMS release documents identically; fields 4 onward (pgm-type,    *
+//* APSB, WFI, CLIENTCP, MSGREGN, TIMEOUT, TRACE, LANG, STAT, ...)   *
+//* are release-dependent, so the blank/'N' placeholders below are   *
+//* this shop's best-effort positioning, not independently verified  *
+//* against a specific IMS release's DFSRRC00 reference (see the     *
+//* IMPLEMENTATION_STATUS.md note on this JCL) - confirm the count   *
+//* against the target system's own DFSRRC00 documentation before    *
+//* the KEYWORD=VALUE text is trusted to reach PARM-AREA intact.     *
+//STEP1    EXEC PGM=DFSRRC00,
+//             PARM='BMP,MPRB05,MPRB05,,,,,,,,,,,,,N,
+//             DELAY=Y,DMIN=00100,DMAX=00500,THRESH=01000',
+//             REGION=4096K
+//STEPLIB  DD DSN=IMS.RESLIB,DISP=SHR
+//         DD DSN=APPL.MPRB05.LOADLIB,DISP=SHR
+//IMS      DD DSN=IMS.PSBLIB,DISP=SHR
+//DFSRESLB DD DSN=IMS.RESLIB,DISP=SHR
+//IEFRDER  DD DSN=IMS.LOGT,DISP=SHR
+//* Shared VSAM KSDS open-run-status/update-run-status read and       *
+//* REWRITE (req 005/023) - mprb05i's own JCL allocates the same      *
+//* dataset SHR so it can read the record mprb05 keeps current.       *
+//RUNSTAT  DD DSN=APPL.MPRB05.RUNSTAT,DISP=SHR
+//* Nightly run - a GDG generation rather than a fixed DSN, so each  *
+//* night's STATSOUT catalogs as a new generation instead of failing *
+//* allocation against the dataset the prior night already catalogd. *
+//STATSOUT DD DSN=APPL.MPRB05.STATS(+1),DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CTLTOTAL DD DSN=APPL.MPRB05.CTLTOTAL,DISP=SHR
+//SYSUDUMP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+@@
+//SYSUT2   DD SYSOUT=(,INTRDR)

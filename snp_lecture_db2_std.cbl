@@ -18,6 +18,10 @@
 
                WHEN 0
 
+                   IF SQLWARN0 = 'W'
+                       PERFORM INSPECT-SQL-WARNINGS
+                   END-IF
+
                ${2:Instructions when OK}
 
                WHEN 100
@@ -26,14 +30,65 @@
 
                 MOVE 'LIGNE INCONNUE'   TO 410-LIB-CR
 
+                PERFORM LOG-DB2-ERROR
+
+               WHEN -811
+
+                MOVE 24                    TO 410-CR
+
+                MOVE 'SELECT MULTI-LIGNES' TO 410-LIB-CR
+
+                PERFORM LOG-DB2-ERROR
+
                WHEN OTHER
 
                 MOVE 99                 TO 410-CR
 
                 MOVE 'ERR GRAVE SELECT' TO 410-LIB-CR
 
+                PERFORM LOG-DB2-ERROR
+
            END-EVALUATE.
 
+      *-----------------------------------------------------------------
+      * SQLWARN0 is set to 'W' whenever any of SQLWARN1-9 flags a data
+      * condition on an otherwise-successful SELECT. Checked here so a
+      * truncated value or a NULL dropped from an aggregate isn't
+      * silently reported as a clean read.
+      *-----------------------------------------------------------------
+       INSPECT-SQL-WARNINGS.
+
+           IF SQLWARN1 = 'W'
+               MOVE 25                TO 410-CR
+               MOVE 'DONNEE TRONQUEE' TO 410-LIB-CR
+           ELSE
+               IF SQLWARN2 = 'W'
+                   MOVE 26              TO 410-CR
+                   MOVE 'NULL ELIMINEE' TO 410-LIB-CR
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Centralized DB2 error logging, called from every non-zero,
+      * non-100 SQLCODE branch above so a failing SELECT is always
+      * recorded the same way no matter which WHEN caught it. Assumes
+      * the calling program's WORKING-STORAGE declares WS-LOG-PARAGRAPHE
+      * PIC X(30), WS-LOG-DATE PIC 9(08) and WS-LOG-HEURE PIC 9(08), the
+      * same local-copy convention already used for ZZ-SQL in FIN-GENERALE.
+      *-----------------------------------------------------------------
+       LOG-DB2-ERROR.
+
+           MOVE 'LECTURE'   TO WS-LOG-PARAGRAPHE.
+           ACCEPT WS-LOG-DATE  FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HEURE FROM TIME.
+
+           EXEC SQL
+               INSERT INTO DB2_ERROR_LOG
+                   (SQLCODE_VAL, PARAGRAPHE, DATE_LOG, HEURE_LOG)
+               VALUES
+                   (:SQLCODE, :WS-LOG-PARAGRAPHE, :WS-LOG-DATE, :WS-LOG-HEURE)
+           END-EXEC.
+
       *-----------------------------------------------------------------
 
       * [DB2_Select] : Snipet de lecture Db2 standard                  -

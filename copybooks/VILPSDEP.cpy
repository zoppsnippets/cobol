@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * Shared city / postal-code / department linkage layout for the
+      * low-level VILLE<->C-POST accessor (skl_low_lvl_accessor_cobol_v6).
+      * COPY this under the caller's own 01-level linkage item name.
+      *-----------------------------------------------------------------
+           05  410-ENTREE.
+
+               10  410-MODE                  PIC X(01).
+
+                   88  410-MODE-VILLE-A-POST VALUE 'V'.
+
+                   88  410-MODE-POST-A-VILLE VALUE 'P'.
+
+               10  410-VILLE                 PIC X(20).
+
+               10  410-C-POST-E              PIC 9(05).
+
+           05  410-SORTIE.
+
+               10  410-C-POST                PIC 9(05).
+
+               10  410-LIB-DEPT              PIC X(40).
+
+               10  410-VILLE-S               PIC X(20).
+
+           05  410-CR                        PIC 9(02).
+
+           05  410-LIB-CR                    PIC X(20).

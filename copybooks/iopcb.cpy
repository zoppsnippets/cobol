@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * Standard IMS I/O PCB mask for message-driven MPP/BMP programs.
+      * Positional layout per IMS documentation - do not reorder.
+      *-----------------------------------------------------------------
+       01  IOPCB.
+           02  PCB-LTERM-NAME        PIC X(8).
+           02  PCB-RESERVE-DD        PIC XX.
+           02  PCB-STATUS-CODE       PIC XX.
+           02  PCB-DATE              PIC S9(7) COMP-3.
+           02  PCB-TIME              PIC S9(7) COMP-3.
+           02  PCB-INPUT-MSG-SEQ-NO  PIC S9(5) COMP.
+           02  PCB-MOD-NAME          PIC X(8).
+           02  PCB-USERID            PIC X(8).

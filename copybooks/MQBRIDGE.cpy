@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * Local stand-in for the MQSeries MQI copybooks (normally CMQV /
+      * CMQA, shipped by the queue manager's COBOL include library),
+      * trimmed to the handles/fields mprb05's MQ bridge actually uses
+      * so this program can be syntax-checked off the mainframe.
+      *-----------------------------------------------------------------
+       77  MQ-HCONN                 PIC S9(9) COMP-5.
+       77  MQ-HOBJ                  PIC S9(9) COMP-5.
+       77  MQ-OPTIONS               PIC S9(9) COMP-5.
+       77  MQ-COMPCODE              PIC S9(9) COMP-5.
+       77  MQ-REASON                PIC S9(9) COMP-5.
+       77  MQ-BUFFLEN               PIC S9(9) COMP-5.
+       77  MQ-DATALEN               PIC S9(9) COMP-5.
+       01  MQ-OD.
+           05  MQOD-OBJECTNAME      PIC X(48).
+       01  MQ-MD.
+           05  MQMD-MSGID           PIC X(24).
+           05  MQMD-CORRELID        PIC X(24).
+       01  MQ-GMO.
+           05  MQGMO-OPTIONS        PIC S9(9) COMP-5.
+       77  MQ-QMGR-NAME             PIC X(48) VALUE 'QM.MPRB05'.
+       77  MQ-QUEUE-NAME            PIC X(48) VALUE 'MPRB05.INPUT.QUEUE'.

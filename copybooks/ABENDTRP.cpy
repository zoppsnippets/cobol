@@ -0,0 +1,36 @@
+      *-----------------------------------------------------------------
+      * Standard abend-trap WORKING-STORAGE for programs scaffolded
+      * from headline.cbl (req 024). Registers a Language Environment
+      * condition handler (CEEHDLR) so an unhandled abend gets a
+      * consistent diagnostic DISPLAY block before the program goes
+      * down, instead of each program inventing its own recovery.
+      * Pair with the ABEND-TRAP-HANDLER nested subprogram COPYed into
+      * the bottom of the PROCEDURE DIVISION - see headline.cbl.
+      *-----------------------------------------------------------------
+       01  ABEND-HANDLER-PTR    USAGE IS PROCEDURE-POINTER.
+       01  ABEND-HANDLER-TOKEN.
+           02 CONDITION-TOKEN-VALUE.
+           COPY CEEIGZCT.
+            03 CASE-1-CONDITION-ID.
+               04 SEVERITY PIC S9(4) BINARY.
+               04 MSG-NO PIC S9(4) BINARY.
+            03 CASE-2-CONDITION-ID
+               REDEFINES CASE-1-CONDITION-ID.
+               04 CLASS-CODE PIC S9(4) BINARY.
+               04 CAUSE-CODE PIC S9(4) BINARY.
+            03 CASE-SEV-CTL PIC X.
+            03 FACILITY-ID PIC XXX.
+           02 I-S-INFO PIC S9(9) BINARY.
+       01  ABEND-HANDLER-FC.
+           02 CONDITION-TOKEN-VALUE.
+           COPY CEEIGZCT.
+            03 CASE-1-CONDITION-ID.
+               04 SEVERITY PIC S9(4) BINARY.
+               04 MSG-NO PIC S9(4) BINARY.
+            03 CASE-2-CONDITION-ID
+               REDEFINES CASE-1-CONDITION-ID.
+               04 CLASS-CODE PIC S9(4) BINARY.
+               04 CAUSE-CODE PIC S9(4) BINARY.
+            03 CASE-SEV-CTL PIC X.
+            03 FACILITY-ID PIC XXX.
+           02 I-S-INFO PIC S9(9) BINARY.

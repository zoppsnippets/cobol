@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Shared mprb05 statistics-record layout. Written by mprb05's
+      * write-statistics paragraph (req 005/009) and read by the
+      * end-of-day summary report mprb05r (req 021). COPY under the
+      * FD for STATS-FILE in both programs so the layout can't drift.
+      *-----------------------------------------------------------------
+       01  STATS-RECORD.
+           02  SR-PROGRAM           PIC X(8).
+           02  SR-RUN-DATE          PIC X(8).
+           02  SR-RECORD-TYPE       PIC X.
+               88 SR-IS-TOTAL             VALUE 'T'.
+               88 SR-IS-TRANCODE          VALUE 'C'.
+           02  SR-TRANCODE          PIC X(8).
+           02  SR-COUNT             PIC 9(9).
+           02  SR-RUN-HOUR          PIC X(2).
+           02  FILLER               PIC X(14).

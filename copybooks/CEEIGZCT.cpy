@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * Language Environment condition-token header (CEEIGZCT).
+      * Local site copy kept alongside the real SCEESAMP member so
+      * batch/MPP programs can be syntax-checked off the mainframe.
+      * The condition-token subfields are coded out explicitly by the
+      * calling program immediately after this COPY, per house style.
+      *-----------------------------------------------------------------

@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Shared mprb05 in-flight run-status record (req 023). Rewritten
+      * by mprb05 once per get-transaction loop pass so the companion
+      * online inquiry transaction (mprb05i) can read current progress
+      * without tailing the BMP's job log. Keyed by program name so the
+      * same VSAM dataset could carry more than one BMP's status.
+      *-----------------------------------------------------------------
+       01  RUN-STATUS-RECORD.
+           02  RS-PROGRAM            PIC X(8).
+           02  RS-TRAN-COUNT         PIC 9(9).
+           02  RS-ALL-TRAN-COUNT     PIC 9(9).
+           02  RS-ERROR-ON-GET-SW    PIC X.
+               88 RS-ERROR-ON-GET          VALUE 'Y'.
+           02  RS-LAST-UPDATE-DATE   PIC 9(8).
+           02  RS-LAST-UPDATE-TIME   PIC 9(8).
+           02  FILLER                PIC X(10).

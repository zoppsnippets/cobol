@@ -0,0 +1,180 @@
+000100 CBL  SOURCE XREF
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. 'mprb05i'.
+000400************************************************************
+000500*
+000600*  Online inquiry transaction for mprb05's in-flight run
+000700*  status. Modeled as a BMP, not an MPP, for the same reason
+000750*  mprb05 itself is (see mprb05's header): it reads the shared
+000760*  RUN-STATUS-FILE directly via COBOL file-control statements
+000770*  (OPEN/READ/CLOSE), which only a BMP is permitted to do - an
+000780*  MPP may only touch data through a DL/I call against a PCB.
+000800*  GU/ISRT against IOPCB still drive it one inquiry message at a
+000900*  time, same as any BMP reading its input from the message
+001000*  queue; it just isn't scheduled as a true message region.
+001100*
+001200*  Program     mprb05i
+001300*  PSB:        mprb05i
+001400*  Databases:  none
+001500*  Access:     RUN-STATUS-FILE (VSAM, read-only)
+001600*
+001700************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.  IBM-370.
+002100 OBJECT-COMPUTER.  IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT RUN-STATUS-FILE ASSIGN TO RUNSTAT
+002500        ORGANIZATION IS INDEXED
+002600        ACCESS MODE IS DYNAMIC
+002700        RECORD KEY IS RS-PROGRAM
+002800        FILE STATUS IS ws-run-status-file-status.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  RUN-STATUS-FILE.
+003300     COPY RUNSTAT.
+003400
+003500 WORKING-STORAGE SECTION.
+003600
+003700************************************************************
+003800*            IMS DECLARATIONS
+003900************************************************************
+004000
+004100 77  GU-FUNC              PIC X(4) VALUE 'GU  '.
+004200 77  ISRT                 PIC X(4) VALUE 'ISRT'.
+004300 77  QC                   PIC X(2) VALUE 'QC'.
+004400
+004500************************************************************
+004600*            FILE STATUS / REPLY WORK AREAS
+004700************************************************************
+004800
+004900 77  ws-run-status-file-status pic xx value spaces.
+005000 77  ws-run-status-found-sw    pic x value 'n'.
+005100     88 ws-run-status-found          value 'y'.
+005200 77  ws-display-tran-count     pic zzz,zzz,zz9.
+005300 77  ws-display-all-tran-count pic zzz,zzz,zz9.
+005350 77  ws-error-suffix           pic x(27).
+005400
+005500 01  inquiry-message.
+005600     03  IN-LL        PIC  S9(4) COMP.
+005700     03  IN-ZZ        PIC  S9(4) COMP.
+005800     03  IN-TRANCODE  PIC  X(8).
+005900     03  IN-DATA      PIC  X(80).
+006000
+006100 01  reply-message.
+006200     02  OUT-LL       PICTURE S9(4) COMP.
+006300     02  OUT-ZZ       PICTURE S9(4) COMP.
+006400     02  OUT-TEXT     PICTURE X(96).
+006500
+006600*****************************************************
+006700 LINKAGE SECTION.
+006800
+006900 copy iopcb.
+007000
+007100 PROCEDURE DIVISION USING IOPCB.
+007200*****************************************************
+007300 MAIN-RTN.
+007400
+007500     perform receive-inquiry
+007600        thru end-receive-inquiry.
+007700
+007800     if pcb-status-code of iopcb = spaces
+007900        perform read-run-status
+008000           thru end-read-run-status
+008100        perform build-reply
+008200           thru end-build-reply
+008300        perform send-reply
+008400           thru end-send-reply
+008500     end-if.
+008600
+008700     goback.
+008800
+008900************************************************************
+009000*            RECEIVE-INQUIRY
+009100************************************************************
+009200
+009300 receive-inquiry.
+009400     call 'CBLTDLI' using GU-FUNC IOPCB inquiry-message.
+009500     if pcb-status-code of iopcb = QC
+009600        display "mprb05i: no inquiry message, QC" upon console
+009700     else
+009800        if pcb-status-code of iopcb not = spaces
+009900           display "mprb05i: error on get iopcb" upon console
+010000           display iopcb upon console
+010100        end-if
+010200     end-if.
+010300 end-receive-inquiry.
+010400     exit.
+010500
+010600************************************************************
+010700*            READ-RUN-STATUS
+010800************************************************************
+010900
+011000 read-run-status.
+011100     move 'n' to ws-run-status-found-sw.
+011200     open input RUN-STATUS-FILE.
+011300     if ws-run-status-file-status not = '00'
+011400        display "mprb05i: unable to open RUNSTAT, status "
+011500           ws-run-status-file-status upon console
+011600     else
+011700        move 'mprb05' to RS-PROGRAM
+011800        read RUN-STATUS-FILE
+011900           invalid key
+012000              display "mprb05i: mprb05 is not currently running"
+012100                 upon console
+012200           not invalid key
+012300              move 'y' to ws-run-status-found-sw
+012400        end-read
+012500        close RUN-STATUS-FILE
+012600     end-if.
+012700 end-read-run-status.
+012800     exit.
+012900
+013000************************************************************
+013100*            BUILD-REPLY
+013200*    Formats a one-line status reply. When the status record
+013300*    can't be read - RUNSTAT unavailable, or mprb05 hasn't
+013400*    written a record yet this run - says so instead of
+013500*    showing stale or zeroed counters.
+013600************************************************************
+013700
+013800 build-reply.
+013900     move spaces to OUT-TEXT.
+014000     if ws-run-status-found
+014100        move RS-TRAN-COUNT to ws-display-tran-count
+014200        move RS-ALL-TRAN-COUNT to ws-display-all-tran-count
+014250        if RS-ERROR-ON-GET
+014260           move ' *** ERROR ON LAST GET ***' to ws-error-suffix
+014270        else
+014280           move spaces to ws-error-suffix
+014290        end-if
+014300        string 'MPRB05 STATUS: '
+014400           ws-display-tran-count delimited by size
+014500           ' SINCE LAST CHKP / '
+014600           ws-display-all-tran-count delimited by size
+014700           ' TOTAL' delimited by size
+014750           ws-error-suffix delimited by size
+014800           into OUT-TEXT
+015400     else
+015500        move 'MPRB05 STATUS: NOT CURRENTLY RUNNING'
+015600           to OUT-TEXT
+015700     end-if.
+015800 end-build-reply.
+015900     exit.
+016000
+016100************************************************************
+016200*            SEND-REPLY
+016300************************************************************
+016400
+016500 send-reply.
+016600     move 0 to OUT-ZZ.
+016700     move length of reply-message to OUT-LL.
+016800     call 'CBLTDLI' using ISRT IOPCB reply-message.
+016900     if pcb-status-code of iopcb not = spaces
+017000        display "mprb05i: error on isrt iopcb" upon console
+017100        display iopcb upon console
+017200     end-if.
+017300 end-send-reply.
+017400     exit.
